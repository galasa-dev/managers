@@ -0,0 +1,31 @@
+//APITCNVJ JOB (ACCTNO),'APITEST BATCH CONV',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* Overnight companion to the APITEST CICS utility.              *
+//* Applies the same upper-case normalisation to the suspense      *
+//* queue flat file and produces a converted file plus a reject    *
+//* file for entries that fail.                                    *
+//*                                                                  *
+//* CKPTFILE is a VSAM KSDS holding the checkpoint/restart          *
+//* control record - rerun this same JCL after an abend and the     *
+//* job will pick up where it left off. OUTFILE and REJFILE are      *
+//* pre-allocated, empty datasets (same convention as CKPTFILE) and   *
+//* are coded DISP=OLD here, not DISP=MOD - under DISP=MOD MVS always *
+//* positions a sequential dataset at end-of-data for an OUTPUT-class *
+//* open, which would silently turn APITCONV's own OPEN OUTPUT into   *
+//* an OPEN EXTEND and defeat the program's restart-vs-fresh-run      *
+//* branching. With DISP=OLD it's APITCONV's OPEN OUTPUT (fresh run)  *
+//* versus OPEN EXTEND (genuine restart) that decides positioning,    *
+//* exactly as the checkpoint logic intends.                          *
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=APITCONV
+//STEPLIB  DD   DSN=APITEST.LOADLIB,DISP=SHR
+//INFILE   DD   DSN=APITEST.SUSPENSE.INPUT,DISP=SHR
+//OUTFILE  DD   DSN=APITEST.SUSPENSE.OUTPUT,
+//             DISP=(OLD,CATLG,CATLG),
+//             DCB=(RECFM=FB,LRECL=10,BLKSIZE=0)
+//REJFILE  DD   DSN=APITEST.SUSPENSE.REJECTS,
+//             DISP=(OLD,CATLG,CATLG),
+//             DCB=(RECFM=FB,LRECL=30,BLKSIZE=0)
+//CKPTFILE DD   DSN=APITEST.SUSPENSE.CKPT,DISP=SHR
+//SYSOUT   DD   SYSOUT=*
