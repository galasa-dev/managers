@@ -0,0 +1,47 @@
+      *----------------------------------------------------------*
+      * APITCOMM - shared DFHCOMMAREA layout for the APITEST      *
+      *            case-conversion utility. COPY this into the    *
+      *            LINKAGE SECTION of any program that LINKs to    *
+      *            or is itself APITEST, instead of hand-rolling   *
+      *            the layout.                                     *
+      *                                                             *
+      * APIT-FUNCTION-CODE values :                                *
+      *     'U' - convert to upper case                            *
+      *     'L' - convert to lower case                            *
+      *     'I' - convert to initial caps (title case)              *
+      *                                                             *
+      * APIT-INPUT-LEN : set by the caller to the count of          *
+      *     significant (non-blank) characters in FRSTRING, 1      *
+      *     through 10. Most mnemonic codes are shorter than the   *
+      *     full 10-byte field, so a value under 10 is normal, not *
+      *     an error - only a value of zero or over 10 is invalid. *
+      *                                                             *
+      * APIT-RETURN-CODE values :                                   *
+      *     '00' - converted cleanly                                *
+      *     '04' - converted, but APIT-INPUT-LEN was zero or        *
+      *            greater than 10 (not a valid length)             *
+      *     '08' - validation failure, see APIT-REASON-CODE         *
+      *     '12' - commarea too short to process, not converted     *
+      *                                                             *
+      * APIT-REASON-CODE values (only meaningful when               *
+      * APIT-RETURN-CODE = '08') :                                   *
+      *     '01' - numeric character found in field                 *
+      *     '02' - embedded blank found in field                     *
+      *     '03' - low-values found in field                         *
+      *     '04' - non-alphabetic, non-numeric character found       *
+      *            in field (e.g. a special character)                *
+      *     '05' - invalid length (channel/container path only -     *
+      *            declared length zero, over the maximum, or not    *
+      *            matching the physical container length)           *
+      *                                                             *
+      * FRSTRING keeps its original offset at the front of the     *
+      * commarea so callers still on the original 10-byte          *
+      * DFHCOMMAREA (FRSTRING only) line up unchanged; the new      *
+      * fields were appended after it, not inserted ahead of it.    *
+      *----------------------------------------------------------*
+       01  DFHCOMMAREA.
+           05  FRSTRING             PIC X(10).
+           05  APIT-INPUT-LEN       PIC 9(4) COMP.
+           05  APIT-FUNCTION-CODE   PIC X(1).
+           05  APIT-RETURN-CODE     PIC X(2).
+           05  APIT-REASON-CODE     PIC X(2).
