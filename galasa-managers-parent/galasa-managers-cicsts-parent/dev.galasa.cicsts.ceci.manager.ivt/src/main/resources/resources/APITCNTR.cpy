@@ -0,0 +1,11 @@
+      *----------------------------------------------------------*
+      * APITCNTR - record layout for the APITCTR counter file.   *
+      *            One record per hour of the day (key = '00'    *
+      *            to '23'). APITEST updates this on every call  *
+      *            so APITRPT can report call volume, peak hour  *
+      *            and abend counts without SMF.                 *
+      *----------------------------------------------------------*
+       01  WS-COUNTER-RECORD.
+           05  CTR-HOUR-KEY        PIC X(2).
+           05  CTR-CALL-COUNT      PIC 9(7) COMP-3.
+           05  CTR-ABEND-COUNT     PIC 9(7) COMP-3.
