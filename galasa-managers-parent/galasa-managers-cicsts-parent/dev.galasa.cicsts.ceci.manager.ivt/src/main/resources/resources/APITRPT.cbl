@@ -0,0 +1,75 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. APITRPT.
+      *----------------------------------------------------------*
+      * Change history                                            *
+      * ---------------------------------------------------------- *
+      * 2026-08-08 Daily usage and performance report for APITEST. *
+      *            Reads the APITCTR hourly counter file APITEST   *
+      *            maintains and summarises call volume, peak      *
+      *            hour and abend counts.                          *
+      *----------------------------------------------------------*
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT APITCTR ASSIGN TO APITCTR
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS CTR-HOUR-KEY
+               FILE STATUS IS WS-APITCTR-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  APITCTR.
+           COPY APITCNTR REPLACING ==WS-COUNTER-RECORD== BY
+               ==CTR-RECORD==.
+       WORKING-STORAGE SECTION.
+       01  WS-APITCTR-STATUS          PIC X(2) VALUE '00'.
+       01  WS-EOF-SWITCH              PIC X(1) VALUE 'N'.
+           88  WS-END-OF-FILE                  VALUE 'Y'.
+       01  WS-TOTALS.
+           05  WS-TOTAL-CALLS         PIC 9(9) VALUE ZERO.
+           05  WS-TOTAL-ABENDS        PIC 9(9) VALUE ZERO.
+           05  WS-PEAK-HOUR           PIC X(2) VALUE '--'.
+           05  WS-PEAK-CALLS          PIC 9(7) VALUE ZERO.
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALISE.
+           PERFORM 2000-PROCESS-FILE
+               UNTIL WS-END-OF-FILE.
+           PERFORM 3000-PRINT-REPORT.
+           CLOSE APITCTR.
+           STOP RUN.
+
+       1000-INITIALISE.
+           OPEN INPUT APITCTR.
+           IF WS-APITCTR-STATUS NOT = '00'
+               DISPLAY 'APITRPT - OPEN FAILED ON APITCTR '
+                       WS-APITCTR-STATUS
+               MOVE 'Y' TO WS-EOF-SWITCH
+           ELSE
+               PERFORM 9000-READ-APITCTR
+           END-IF.
+
+       2000-PROCESS-FILE.
+           ADD CTR-CALL-COUNT TO WS-TOTAL-CALLS.
+           ADD CTR-ABEND-COUNT TO WS-TOTAL-ABENDS.
+           IF CTR-CALL-COUNT > WS-PEAK-CALLS
+               MOVE CTR-CALL-COUNT TO WS-PEAK-CALLS
+               MOVE CTR-HOUR-KEY TO WS-PEAK-HOUR
+           END-IF.
+           PERFORM 9000-READ-APITCTR.
+
+       3000-PRINT-REPORT.
+           DISPLAY '================================================'.
+           DISPLAY 'APITRPT - APITEST DAILY USAGE REPORT'.
+           DISPLAY '================================================'.
+           DISPLAY 'TOTAL INVOCATIONS .......... ' WS-TOTAL-CALLS.
+           DISPLAY 'TOTAL ABENDS/REJECTS ........ ' WS-TOTAL-ABENDS.
+           DISPLAY 'PEAK HOUR ................... ' WS-PEAK-HOUR.
+           DISPLAY 'CALLS IN PEAK HOUR .......... ' WS-PEAK-CALLS.
+           DISPLAY '================================================'.
+
+       9000-READ-APITCTR.
+           READ APITCTR NEXT RECORD
+               AT END
+                   MOVE 'Y' TO WS-EOF-SWITCH
+           END-READ.
