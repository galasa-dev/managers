@@ -0,0 +1,10 @@
+      *----------------------------------------------------------*
+      * APITCKPT - checkpoint/restart control record for the      *
+      *            APITCONV batch conversion job. One record per  *
+      *            job, keyed by job name, holding the number of  *
+      *            input records already processed so a restart   *
+      *            can skip straight past them.                    *
+      *----------------------------------------------------------*
+       01  WS-CHECKPOINT-RECORD.
+           05  CKPT-JOB-KEY        PIC X(8).
+           05  CKPT-LAST-RECNO     PIC 9(9) COMP-3.
