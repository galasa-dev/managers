@@ -0,0 +1,27 @@
+      *----------------------------------------------------------*
+      * APITCONT - channel/container layout for APITEST. Used    *
+      *            instead of DFHCOMMAREA by callers that START  *
+      *            a channel named APITCHNL, so values longer    *
+      *            than the 10-byte commarea limit (and non-3270 *
+      *            callers that can't LINK/CECI at all) can      *
+      *            reach this utility.                           *
+      *                                                          *
+      * Container 'APITIN'  (built by the caller) holds          *
+      *     APIT-CONTAINER-INPUT.                                *
+      * Container 'APITOUT' (built by APITEST) holds              *
+      *     APIT-CONTAINER-OUTPUT, with the same return/reason   *
+      *     code values as APIT-RETURN-CODE/APIT-REASON-CODE in  *
+      *     APITCOMM, plus reason code '05' (invalid length -    *
+      *     zero, over the 100-byte maximum, or shorter than the *
+      *     physical container received) which only this path   *
+      *     can return.                                          *
+      *----------------------------------------------------------*
+       01  APIT-CONTAINER-INPUT.
+           05  APIT-CONT-FUNCTION-CODE  PIC X(1).
+           05  APIT-CONT-DATA-LEN       PIC 9(4) COMP.
+           05  APIT-CONT-DATA           PIC X(100).
+       01  APIT-CONTAINER-OUTPUT.
+           05  APIT-CONT-RETURN-CODE    PIC X(2).
+           05  APIT-CONT-REASON-CODE    PIC X(2).
+           05  APIT-CONT-OUT-LEN        PIC 9(4) COMP.
+           05  APIT-CONT-OUT-DATA       PIC X(100).
