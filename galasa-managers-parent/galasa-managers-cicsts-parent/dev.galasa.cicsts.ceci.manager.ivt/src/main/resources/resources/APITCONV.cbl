@@ -0,0 +1,308 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. APITCONV.
+      *----------------------------------------------------------*
+      * Change history                                            *
+      * ---------------------------------------------------------- *
+      * 2026-08-08 Batch companion to APITEST. Applies the same    *
+      *            upper-case conversion to a sequential file of   *
+      *            BASIC-TEST-RECORD entries for the overnight      *
+      *            suspense queue load, so it no longer depends on  *
+      *            manual online entry through CECI.               *
+      * 2026-08-08 Added checkpoint/restart - CKPTFILE records the *
+      *            last input record processed every CHECKPOINT-   *
+      *            INTERVAL records, and is read on startup so a    *
+      *            mid-run failure only costs the records since the *
+      *            last checkpoint, not the whole file.              *
+      * 2026-08-08 Reject records on the same per-character checks *
+      *            APITEST applies online (numeric, embedded       *
+      *            blank, low-values, special characters), not     *
+      *            just blank/low-value records. Checkpoint is     *
+      *            only reset on a genuine end of file, and a      *
+      *            pre-allocated empty CKPTFILE now gets its       *
+      *            starting record created on first use.           *
+      * 2026-08-09 Fixed restart detection to key off a non-zero   *
+      *            WS-RESTART-COUNT, not merely finding a          *
+      *            checkpoint record - the record persists after   *
+      *            it's reset to zero, so every run after the      *
+      *            first was wrongly taking the OPEN EXTEND branch *
+      *            and appending onto night one's OUTFILE/REJFILE. *
+      * 2026-08-09 Check WS-OUTFILE-STATUS/WS-REJFILE-STATUS on    *
+      *            OPEN and WRITE the same way WS-INFILE-STATUS    *
+      *            already is, instead of running on regardless    *
+      *            of whether the output or reject file is usable. *
+      * 2026-08-09 Added WS-GENUINE-EOF-SWITCH, set only by         *
+      *            9000-READ-INFILE's AT END, and gated the         *
+      *            checkpoint reset in 3000-TERMINATE on it instead *
+      *            of WS-INFILE-OPEN-OK - an OUTFILE/REJFILE open   *
+      *            failure or a write failure also forces           *
+      *            WS-END-OF-FILE on without INFILE itself having   *
+      *            a problem, and was wrongly wiping a legitimate   *
+      *            in-progress checkpoint in that case too.         *
+      *----------------------------------------------------------*
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT INFILE ASSIGN TO INFILE
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-INFILE-STATUS.
+           SELECT OUTFILE ASSIGN TO OUTFILE
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-OUTFILE-STATUS.
+           SELECT REJFILE ASSIGN TO REJFILE
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-REJFILE-STATUS.
+           SELECT CKPTFILE ASSIGN TO CKPTFILE
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS CKPT-JOB-KEY
+               FILE STATUS IS WS-CKPTFILE-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  INFILE
+           RECORDING MODE IS F.
+       01  IN-RECORD.
+           05  IN-FIRST-STRING        PIC X(10).
+       FD  OUTFILE
+           RECORDING MODE IS F.
+       01  OUT-RECORD.
+           05  OUT-FIRST-STRING       PIC X(10).
+       FD  REJFILE
+           RECORDING MODE IS F.
+       01  REJ-RECORD.
+           05  REJ-FIRST-STRING       PIC X(10).
+           05  REJ-REASON             PIC X(20).
+       FD  CKPTFILE.
+           COPY APITCKPT REPLACING ==WS-CHECKPOINT-RECORD== BY
+               ==CKPT-RECORD==.
+       WORKING-STORAGE SECTION.
+       01  WS-INFILE-STATUS           PIC X(2) VALUE '00'.
+       01  WS-OUTFILE-STATUS          PIC X(2) VALUE '00'.
+       01  WS-REJFILE-STATUS          PIC X(2) VALUE '00'.
+       01  WS-CKPTFILE-STATUS         PIC X(2) VALUE '00'.
+       01  WS-EOF-SWITCH              PIC X(1) VALUE 'N'.
+           88  WS-END-OF-FILE                  VALUE 'Y'.
+       01  WS-GENUINE-EOF-SWITCH      PIC X(1) VALUE 'N'.
+           88  WS-GENUINE-EOF                  VALUE 'Y'.
+       01  WS-INFILE-OPENED           PIC X(1) VALUE 'Y'.
+           88  WS-INFILE-OPEN-OK               VALUE 'Y'.
+       01  WS-OUTFILE-OPENED          PIC X(1) VALUE 'Y'.
+           88  WS-OUTFILE-OPEN-OK              VALUE 'Y'.
+       01  WS-REJFILE-OPENED          PIC X(1) VALUE 'Y'.
+           88  WS-REJFILE-OPEN-OK              VALUE 'Y'.
+       01  WS-COUNTERS.
+           05  WS-READ-COUNT          PIC 9(9) VALUE ZERO.
+           05  WS-CONVERTED-COUNT     PIC 9(9) VALUE ZERO.
+           05  WS-REJECTED-COUNT      PIC 9(9) VALUE ZERO.
+       01  WS-BASIC-TEST-RECORD.
+           05  WS-FIRST-STRING        PIC X(10).
+       01  WS-CHECKPOINT-EXISTS       PIC X(1) VALUE 'N'.
+           88  WS-CKPT-FOUND                   VALUE 'Y'.
+       01  WS-RESTART-COUNT           PIC 9(9) VALUE ZERO.
+       01  WS-CHECKPOINT-INTERVAL     PIC 9(9) VALUE 1000.
+       01  WS-VALID-FLAG              PIC X(1) VALUE 'Y'.
+           88  WS-IS-VALID                     VALUE 'Y'.
+       01  WS-SCAN-IDX                PIC 9(3) VALUE ZERO.
+       01  WS-LAST-NONBLANK           PIC 9(3) VALUE ZERO.
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALISE.
+           PERFORM 2000-PROCESS-FILE
+               UNTIL WS-END-OF-FILE.
+           PERFORM 3000-TERMINATE.
+           STOP RUN.
+
+       1000-INITIALISE.
+           PERFORM 1100-OPEN-CHECKPOINT.
+           OPEN INPUT INFILE.
+           IF WS-INFILE-STATUS NOT = '00'
+               DISPLAY 'APITCONV - OPEN FAILED ON INFILE '
+                       WS-INFILE-STATUS
+               MOVE 'Y' TO WS-EOF-SWITCH
+               MOVE 'N' TO WS-INFILE-OPENED
+           END-IF.
+           IF WS-CKPT-FOUND AND WS-RESTART-COUNT > 0
+      *        WS-CKPT-FOUND only means the checkpoint record was
+      *        read successfully - it stays 'Y' forever once the
+      *        dataset exists. WS-RESTART-COUNT > 0 is what tells
+      *        us this is a genuine restart after a prior run left
+      *        off partway through, rather than an ordinary run
+      *        starting clean after 3000-TERMINATE reset the
+      *        checkpoint to zero at the end of the last one.
+               OPEN EXTEND OUTFILE
+               OPEN EXTEND REJFILE
+               DISPLAY 'APITCONV - RESTARTING AFTER RECORD '
+                       WS-RESTART-COUNT
+           ELSE
+               OPEN OUTPUT OUTFILE
+               OPEN OUTPUT REJFILE
+           END-IF.
+           IF WS-OUTFILE-STATUS NOT = '00'
+               DISPLAY 'APITCONV - OPEN FAILED ON OUTFILE '
+                       WS-OUTFILE-STATUS
+               MOVE 'Y' TO WS-EOF-SWITCH
+               MOVE 'N' TO WS-OUTFILE-OPENED
+           END-IF.
+           IF WS-REJFILE-STATUS NOT = '00'
+               DISPLAY 'APITCONV - OPEN FAILED ON REJFILE '
+                       WS-REJFILE-STATUS
+               MOVE 'Y' TO WS-EOF-SWITCH
+               MOVE 'N' TO WS-REJFILE-OPENED
+           END-IF.
+           IF NOT WS-END-OF-FILE
+               PERFORM 9000-READ-INFILE
+               PERFORM 1200-SKIP-PROCESSED-RECORDS
+           END-IF.
+
+       1100-OPEN-CHECKPOINT.
+           MOVE 'APITCONV' TO CKPT-JOB-KEY.
+           OPEN I-O CKPTFILE.
+           IF WS-CKPTFILE-STATUS = '00'
+               READ CKPTFILE
+               IF WS-CKPTFILE-STATUS = '00'
+                   MOVE 'Y' TO WS-CHECKPOINT-EXISTS
+                   MOVE CKPT-LAST-RECNO TO WS-RESTART-COUNT
+               ELSE
+      *            Cluster exists but is empty - first ever run
+      *            against a pre-allocated dataset. Create the
+      *            starting record at zero.
+                   MOVE 'APITCONV' TO CKPT-JOB-KEY
+                   MOVE ZERO TO CKPT-LAST-RECNO
+                   WRITE CKPT-RECORD
+               END-IF
+           ELSE
+      *        No checkpoint dataset yet - first ever run. Create
+      *        it with a zero starting record.
+               OPEN OUTPUT CKPTFILE
+               MOVE ZERO TO CKPT-LAST-RECNO
+               WRITE CKPT-RECORD
+               CLOSE CKPTFILE
+               OPEN I-O CKPTFILE
+               MOVE 'APITCONV' TO CKPT-JOB-KEY
+               READ CKPTFILE
+           END-IF.
+
+       1200-SKIP-PROCESSED-RECORDS.
+           PERFORM UNTIL WS-END-OF-FILE
+                   OR WS-READ-COUNT >= WS-RESTART-COUNT
+               ADD 1 TO WS-READ-COUNT
+               PERFORM 9000-READ-INFILE
+           END-PERFORM.
+
+       2000-PROCESS-FILE.
+           ADD 1 TO WS-READ-COUNT.
+           MOVE IN-FIRST-STRING TO WS-FIRST-STRING.
+           PERFORM 2050-VALIDATE-RECORD.
+           IF WS-IS-VALID
+               MOVE FUNCTION UPPER-CASE(WS-FIRST-STRING)
+                   TO OUT-FIRST-STRING
+               WRITE OUT-RECORD
+               IF WS-OUTFILE-STATUS NOT = '00'
+                   DISPLAY 'APITCONV - WRITE FAILED ON OUTFILE '
+                           WS-OUTFILE-STATUS
+                   MOVE 'Y' TO WS-EOF-SWITCH
+               END-IF
+               ADD 1 TO WS-CONVERTED-COUNT
+           ELSE
+               MOVE WS-FIRST-STRING TO REJ-FIRST-STRING
+               WRITE REJ-RECORD
+               IF WS-REJFILE-STATUS NOT = '00'
+                   DISPLAY 'APITCONV - WRITE FAILED ON REJFILE '
+                           WS-REJFILE-STATUS
+                   MOVE 'Y' TO WS-EOF-SWITCH
+               END-IF
+               ADD 1 TO WS-REJECTED-COUNT
+           END-IF.
+           IF FUNCTION MOD(WS-READ-COUNT, WS-CHECKPOINT-INTERVAL) = 0
+               PERFORM 2500-WRITE-CHECKPOINT
+           END-IF.
+           PERFORM 9000-READ-INFILE.
+
+       2050-VALIDATE-RECORD.
+      *    Same per-character checks APITEST applies online, so a
+      *    record the overnight load accepts is one APITEST would
+      *    also have accepted.
+           MOVE 'Y' TO WS-VALID-FLAG.
+           MOVE SPACES TO REJ-REASON.
+           IF WS-FIRST-STRING = SPACES OR WS-FIRST-STRING = LOW-VALUE
+               MOVE 'N' TO WS-VALID-FLAG
+               MOVE 'EMPTY INPUT RECORD' TO REJ-REASON
+           ELSE
+               PERFORM VARYING WS-SCAN-IDX FROM 1 BY 1
+                       UNTIL WS-SCAN-IDX > 10
+                   IF WS-FIRST-STRING(WS-SCAN-IDX:1) = LOW-VALUE
+                       MOVE 'N' TO WS-VALID-FLAG
+                       MOVE 'LOW-VALUES FOUND' TO REJ-REASON
+                       EXIT PERFORM
+                   ELSE
+                       IF WS-FIRST-STRING(WS-SCAN-IDX:1) IS NUMERIC
+                           MOVE 'N' TO WS-VALID-FLAG
+                           MOVE 'NUMERIC CHAR FOUND' TO REJ-REASON
+                           EXIT PERFORM
+                       ELSE
+                           IF WS-FIRST-STRING(WS-SCAN-IDX:1) NOT = SPACE
+                                   AND WS-FIRST-STRING(WS-SCAN-IDX:1)
+                                       IS NOT ALPHABETIC
+                               MOVE 'N' TO WS-VALID-FLAG
+                               MOVE 'SPECIAL CHAR FOUND' TO REJ-REASON
+                               EXIT PERFORM
+                           END-IF
+                       END-IF
+                   END-IF
+               END-PERFORM
+               IF WS-IS-VALID
+                   PERFORM 2060-CHECK-EMBEDDED-BLANK
+               END-IF
+           END-IF.
+
+       2060-CHECK-EMBEDDED-BLANK.
+      *    Find the rightmost significant (non-blank) character,
+      *    then look for a blank anywhere before it - a blank
+      *    there is embedded, trailing blanks are just padding.
+           PERFORM VARYING WS-SCAN-IDX FROM 10 BY -1
+                   UNTIL WS-SCAN-IDX < 1
+                       OR WS-FIRST-STRING(WS-SCAN-IDX:1) NOT = SPACE
+               CONTINUE
+           END-PERFORM.
+           MOVE WS-SCAN-IDX TO WS-LAST-NONBLANK.
+           IF WS-LAST-NONBLANK > 1
+               PERFORM VARYING WS-SCAN-IDX FROM 1 BY 1
+                       UNTIL WS-SCAN-IDX >= WS-LAST-NONBLANK
+                   IF WS-FIRST-STRING(WS-SCAN-IDX:1) = SPACE
+                       MOVE 'N' TO WS-VALID-FLAG
+                       MOVE 'EMBEDDED BLANK FOUND' TO REJ-REASON
+                       EXIT PERFORM
+                   END-IF
+               END-PERFORM
+           END-IF.
+
+       2500-WRITE-CHECKPOINT.
+           MOVE WS-READ-COUNT TO CKPT-LAST-RECNO.
+           REWRITE CKPT-RECORD.
+
+       3000-TERMINATE.
+      *    Only reset the checkpoint when the run actually reached
+      *    genuine end of file on INFILE via 9000-READ-INFILE's
+      *    AT END, not merely when WS-END-OF-FILE got forced on by
+      *    an INFILE open failure, an OUTFILE/REJFILE open failure,
+      *    or a write failure partway through the file - none of
+      *    those represent real forward progress through the whole
+      *    file, so the prior in-progress checkpoint must be left
+      *    alone for the next real run to resume from.
+           IF WS-GENUINE-EOF
+               MOVE ZERO TO CKPT-LAST-RECNO
+               REWRITE CKPT-RECORD
+           END-IF.
+           CLOSE INFILE.
+           CLOSE OUTFILE.
+           CLOSE REJFILE.
+           CLOSE CKPTFILE.
+           DISPLAY 'APITCONV - RECORDS READ      ' WS-READ-COUNT.
+           DISPLAY 'APITCONV - RECORDS CONVERTED  ' WS-CONVERTED-COUNT.
+           DISPLAY 'APITCONV - RECORDS REJECTED   ' WS-REJECTED-COUNT.
+
+       9000-READ-INFILE.
+           READ INFILE
+               AT END
+                   MOVE 'Y' TO WS-EOF-SWITCH
+                   MOVE 'Y' TO WS-GENUINE-EOF-SWITCH
+           END-READ.
