@@ -0,0 +1,14 @@
+      *----------------------------------------------------------*
+      * APITCACH - record layout for the APITCACH lookup cache.  *
+      *            Keyed on function code + input value so a     *
+      *            repeat call for the same value and function   *
+      *            returns the cached result instead of redoing  *
+      *            the case conversion. Only used by the         *
+      *            DFHCOMMAREA (10-byte) path - channel/          *
+      *            container calls convert on every call.        *
+      *----------------------------------------------------------*
+       01  WS-CACHE-RECORD.
+           05  CACHE-KEY.
+               10  CACHE-FUNCTION-CODE  PIC X(1).
+               10  CACHE-INPUT-STRING   PIC X(10).
+           05  CACHE-OUTPUT-STRING      PIC X(10).
