@@ -1,14 +1,493 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. APITEST.
+      *----------------------------------------------------------*
+      * Change history                                            *
+      * ---------------------------------------------------------- *
+      * 2026-08-08 Widened DFHCOMMAREA to a structured record -    *
+      *            input length, data and a return-code field so  *
+      *            callers can detect truncation.                 *
+      * 2026-08-08 Journal every invocation for audit purposes.   *
+      * 2026-08-08 Pulled commarea layout into APITCOMM copybook  *
+      *            and added function code U/L/I so APITEST is    *
+      *            no longer upper-case only.                      *
+      * 2026-08-08 Validate EIBCALEN before touching DFHCOMMAREA  *
+      *            so a short commarea returns APIT-RETURN-CODE   *
+      *            '12' instead of abending the task.              *
+      * 2026-08-08 Update the APITCTR hourly counter file on      *
+      *            every call for the daily usage report.          *
+      * 2026-08-08 Validate FIRST-STRING before conversion and     *
+      *            return APIT-REASON-CODE on failure instead of    *
+      *            silently converting bad data.                     *
+      * 2026-08-08 Added a channel/container interface (APITCHNL,  *
+      *            containers APITIN/APITOUT) for callers with       *
+      *            values longer than the 10-byte commarea and for   *
+      *            non-3270 callers.                                  *
+      * 2026-08-08 Added the APITCACH lookup cache ahead of the      *
+      *            commarea conversion so repeat values skip the      *
+      *            case-conversion logic.                              *
+      * 2026-08-08 Widened validation to also reject non-alphabetic *
+      *            special characters (reason code '04'), and      *
+      *            made the short-commarea and cache-hit paths     *
+      *            report return/reason codes and audit the same   *
+      *            way the normal conversion path does.             *
+      * 2026-08-09 Widened the journal before/after fields to      *
+      *            100 bytes so a channel/container call's full     *
+      *            payload is audited, not just its first 10       *
+      *            bytes. Cross-checked the container's physical   *
+      *            received length against its own declared data   *
+      *            length (new reason code '05') instead of        *
+      *            trusting a length field that could overstate     *
+      *            what's actually there.                            *
+      * 2026-08-09 Added a middle tier between the full structured *
+      *            DFHCOMMAREA and the too-short-to-process case so *
+      *            a caller still on the original 10-byte,         *
+      *            FRSTRING-only commarea gets the original         *
+      *            upper-case conversion instead of falling into    *
+      *            the short-commarea reject path unconverted.      *
+      *            Added UPDATE to the APITCTR READ so the REWRITE  *
+      *            that follows it is valid, and checked the        *
+      *            APITCACH WRITE response like every other CICS    *
+      *            call in this program. Stopped APIT-RETURN-CODE   *
+      *            '04' firing for an ordinary mnemonic shorter     *
+      *            than 10 bytes - it's now keyed on APIT-INPUT-LEN *
+      *            being zero or over 10, an invalid length, not    *
+      *            merely not-equal-to-10.                          *
+      * 2026-08-09 1600-CONVERT-LEGACY-COMMAREA's inner check on     *
+      *            writing APIT-REASON-CODE used LENGTH OF           *
+      *            DFHCOMMAREA minus the reason code's own length,   *
+      *            which is mathematically the same threshold as     *
+      *            the outer check guarding APIT-RETURN-CODE - it    *
+      *            let the reason code get written 1-2 bytes past    *
+      *            a legacy caller's actual commarea. That tier      *
+      *            never has room for the reason code at all (it    *
+      *            only runs when EIBCALEN is short of LENGTH OF     *
+      *            DFHCOMMAREA, the field's own offset), so the      *
+      *            write was removed rather than re-thresholded.     *
+      *----------------------------------------------------------*
        ENVIRONMENT DIVISION.
        DATA DIVISION.
        WORKING-STORAGE SECTION.
        01 BASIC-TEST-RECORD.
        02 FIRST-STRING       PIC X(10) VALUE SPACES.
+      *    Sized to the 100-byte container payload, not just the   *
+      *    10-byte commarea, so a channel/container call's audit   *
+      *    trail isn't truncated - the commarea path just leaves   *
+      *    the bytes past position 10 as trailing spaces.          *
+       01 WS-BEFORE-STRING    PIC X(100) VALUE SPACES.
+       01 WS-JOURNAL-RECORD.
+       02 WJ-TERMID           PIC X(4).
+       02 WJ-TASKNUM          PIC 9(7).
+       02 WJ-DATE             PIC 9(6).
+       02 WJ-TIME             PIC 9(6).
+       02 WJ-BEFORE-STRING    PIC X(100).
+       02 WJ-AFTER-STRING     PIC X(100).
+       02 WJ-CACHE-STATUS     PIC X(1).
+           COPY APITCNTR.
+           COPY APITCONT.
+           COPY APITCACH.
+       01 WS-EIBTIME-DISPLAY  PIC 9(7).
+       01 WS-COUNTER-RESP     PIC S9(8) COMP.
+       01 WS-CONT-IN-RESP     PIC S9(8) COMP.
+       01 WS-CONT-IN-LEN      PIC S9(8) COMP.
+       01 WS-CACHE-RESP       PIC S9(8) COMP.
+       01 WS-CACHE-HIT-FLAG   PIC X(1) VALUE 'N'.
+           88 WS-CACHE-HIT              VALUE 'Y'.
+       01 WS-VALID-FLAG       PIC X(1) VALUE 'Y'.
+           88 WS-IS-VALID               VALUE 'Y'.
+       01 WS-VALIDATION-REASON PIC X(2) VALUE SPACES.
+      *    Carries the APITCACH WRITE outcome onto the journal -
+      *    'H' cache hit (no write attempted), 'S' stored, 'D'
+      *    duplicate key (another task cached it first), 'E' any
+      *    other unexpected response. SPACES when this call never
+      *    touched the cache at all.
+       01 WS-CACHE-STATUS      PIC X(1) VALUE SPACE.
+       01 WS-SCAN-IDX         PIC 9(3) VALUE ZERO.
+       01 WS-LAST-NONBLANK    PIC 9(3) VALUE ZERO.
+       01 WS-AFTER-STRING     PIC X(100) VALUE SPACES.
+       01 WS-RETURN-CODE-FOR-LOG PIC X(2) VALUE SPACES.
        LINKAGE SECTION.
-       01 DFHCOMMAREA.
-       02 FRSTRING           PIC X(10).
+           COPY APITCOMM.
        PROCEDURE DIVISION.
-           MOVE DFHCOMMAREA TO BASIC-TEST-RECORD.
-           MOVE FUNCTION UPPER-CASE(FIRST-STRING) TO FRSTRING.
-           EXEC CICS RETURN END-EXEC.
\ No newline at end of file
+           IF EIBCALEN = 0
+               PERFORM 1700-PROCESS-CHANNEL
+           ELSE
+               IF EIBCALEN < LENGTH OF FRSTRING
+                   PERFORM 1500-REJECT-SHORT-COMMAREA
+               ELSE
+                   IF EIBCALEN < LENGTH OF DFHCOMMAREA
+                       PERFORM 1600-CONVERT-LEGACY-COMMAREA
+                   ELSE
+                       PERFORM 1000-CONVERT-STRING
+                   END-IF
+               END-IF
+           END-IF.
+           EXEC CICS RETURN END-EXEC.
+
+       1000-CONVERT-STRING.
+           MOVE SPACE TO WS-CACHE-STATUS.
+           MOVE FRSTRING TO FIRST-STRING.
+           MOVE FIRST-STRING TO WS-BEFORE-STRING.
+           PERFORM 1080-LOOKUP-CACHE.
+           IF WS-CACHE-HIT
+               MOVE 'H' TO WS-CACHE-STATUS
+               MOVE CACHE-OUTPUT-STRING TO FRSTRING
+               MOVE SPACES TO APIT-REASON-CODE
+               IF APIT-INPUT-LEN = ZERO OR APIT-INPUT-LEN > 10
+                   MOVE '04' TO APIT-RETURN-CODE
+               ELSE
+                   MOVE '00' TO APIT-RETURN-CODE
+               END-IF
+           ELSE
+               PERFORM 1050-VALIDATE-INPUT
+               MOVE WS-VALIDATION-REASON TO APIT-REASON-CODE
+               IF WS-IS-VALID
+                   EVALUATE APIT-FUNCTION-CODE
+                       WHEN 'L'
+                           MOVE FUNCTION LOWER-CASE(FIRST-STRING)
+                               TO FRSTRING
+                       WHEN 'I'
+                           MOVE FUNCTION UPPER-CASE(FIRST-STRING)
+                               TO FIRST-STRING
+                           MOVE FUNCTION UPPER-CASE(FIRST-STRING(1:1))
+                               TO FIRST-STRING(1:1)
+                           MOVE FUNCTION LOWER-CASE(FIRST-STRING(2:9))
+                               TO FIRST-STRING(2:9)
+                           MOVE FIRST-STRING TO FRSTRING
+                       WHEN OTHER
+                           MOVE FUNCTION UPPER-CASE(FIRST-STRING)
+                               TO FRSTRING
+                   END-EVALUATE
+                   IF APIT-INPUT-LEN = ZERO OR APIT-INPUT-LEN > 10
+                       MOVE '04' TO APIT-RETURN-CODE
+                   ELSE
+                       MOVE '00' TO APIT-RETURN-CODE
+                   END-IF
+                   PERFORM 1090-STORE-CACHE
+               ELSE
+                   MOVE '08' TO APIT-RETURN-CODE
+               END-IF
+           END-IF.
+           MOVE FRSTRING TO WS-AFTER-STRING.
+           MOVE APIT-RETURN-CODE TO WS-RETURN-CODE-FOR-LOG.
+           PERFORM 8000-WRITE-JOURNAL.
+           PERFORM 8500-UPDATE-COUNTERS.
+
+       1080-LOOKUP-CACHE.
+           MOVE 'N' TO WS-CACHE-HIT-FLAG.
+           EVALUATE APIT-FUNCTION-CODE
+               WHEN 'L'
+                   MOVE 'L' TO CACHE-FUNCTION-CODE
+               WHEN 'I'
+                   MOVE 'I' TO CACHE-FUNCTION-CODE
+               WHEN OTHER
+                   MOVE 'U' TO CACHE-FUNCTION-CODE
+           END-EVALUATE.
+           MOVE FIRST-STRING TO CACHE-INPUT-STRING.
+           EXEC CICS READ FILE('APITCACH')
+                     INTO(WS-CACHE-RECORD)
+                     RIDFLD(CACHE-KEY)
+                     RESP(WS-CACHE-RESP)
+           END-EXEC.
+           IF WS-CACHE-RESP = DFHRESP(NORMAL)
+               MOVE 'Y' TO WS-CACHE-HIT-FLAG
+           END-IF.
+
+       1090-STORE-CACHE.
+           MOVE FRSTRING TO CACHE-OUTPUT-STRING.
+           EXEC CICS WRITE FILE('APITCACH')
+                     FROM(WS-CACHE-RECORD)
+                     RIDFLD(CACHE-KEY)
+                     RESP(WS-CACHE-RESP)
+           END-EXEC.
+      *    A duplicate key here just means another task raced us
+      *    and cached this value first for the same input - the
+      *    conversion this task just did is still correct and
+      *    already in FRSTRING, there is simply nothing more to
+      *    store. Record what happened in WS-CACHE-STATUS so
+      *    8000-WRITE-JOURNAL can carry it onto the audit trail
+      *    instead of the response being checked and then
+      *    discarded like every other RESP in this program isn't.
+           EVALUATE TRUE
+               WHEN WS-CACHE-RESP = DFHRESP(NORMAL)
+                   MOVE 'S' TO WS-CACHE-STATUS
+               WHEN WS-CACHE-RESP = DFHRESP(DUPKEY)
+               WHEN WS-CACHE-RESP = DFHRESP(DUPREC)
+                   MOVE 'D' TO WS-CACHE-STATUS
+               WHEN OTHER
+                   MOVE 'E' TO WS-CACHE-STATUS
+           END-EVALUATE.
+
+       1050-VALIDATE-INPUT.
+      *    Reports through WS-VALIDATION-REASON rather than writing
+      *    APIT-REASON-CODE directly, so 1600-CONVERT-LEGACY-COMMAREA
+      *    can call this paragraph and decide for itself whether the
+      *    caller's buffer is even large enough to hold the result.
+           MOVE 'Y' TO WS-VALID-FLAG.
+           MOVE SPACES TO WS-VALIDATION-REASON.
+           PERFORM VARYING WS-SCAN-IDX FROM 1 BY 1
+                   UNTIL WS-SCAN-IDX > 10
+               IF FIRST-STRING(WS-SCAN-IDX:1) = LOW-VALUE
+                   MOVE 'N' TO WS-VALID-FLAG
+                   MOVE '03' TO WS-VALIDATION-REASON
+                   EXIT PERFORM
+               ELSE
+                   IF FIRST-STRING(WS-SCAN-IDX:1) IS NUMERIC
+                       MOVE 'N' TO WS-VALID-FLAG
+                       MOVE '01' TO WS-VALIDATION-REASON
+                       EXIT PERFORM
+                   ELSE
+                       IF FIRST-STRING(WS-SCAN-IDX:1) NOT = SPACE
+                               AND FIRST-STRING(WS-SCAN-IDX:1)
+                                   IS NOT ALPHABETIC
+                           MOVE 'N' TO WS-VALID-FLAG
+                           MOVE '04' TO WS-VALIDATION-REASON
+                           EXIT PERFORM
+                       END-IF
+                   END-IF
+               END-IF
+           END-PERFORM.
+           IF WS-IS-VALID
+               PERFORM 1060-CHECK-EMBEDDED-BLANK
+           END-IF.
+
+       1060-CHECK-EMBEDDED-BLANK.
+      *    Find the rightmost significant (non-blank) character,
+      *    then look for a blank anywhere before it - a blank
+      *    there is embedded, trailing blanks are just padding.
+           PERFORM VARYING WS-SCAN-IDX FROM 10 BY -1
+                   UNTIL WS-SCAN-IDX < 1
+                       OR FIRST-STRING(WS-SCAN-IDX:1) NOT = SPACE
+               CONTINUE
+           END-PERFORM.
+           MOVE WS-SCAN-IDX TO WS-LAST-NONBLANK.
+           IF WS-LAST-NONBLANK > 1
+               PERFORM VARYING WS-SCAN-IDX FROM 1 BY 1
+                       UNTIL WS-SCAN-IDX >= WS-LAST-NONBLANK
+                   IF FIRST-STRING(WS-SCAN-IDX:1) = SPACE
+                       MOVE 'N' TO WS-VALID-FLAG
+                       MOVE '02' TO WS-VALIDATION-REASON
+                       EXIT PERFORM
+                   END-IF
+               END-PERFORM
+           END-IF.
+
+       1700-PROCESS-CHANNEL.
+           MOVE SPACE TO WS-CACHE-STATUS.
+           MOVE SPACES TO APIT-CONT-DATA.
+           MOVE ZERO TO APIT-CONT-DATA-LEN.
+           EXEC CICS GET CONTAINER('APITIN')
+                     CHANNEL('APITCHNL')
+                     INTO(APIT-CONTAINER-INPUT)
+                     FLENGTH(WS-CONT-IN-LEN)
+                     RESP(WS-CONT-IN-RESP)
+           END-EXEC.
+           IF WS-CONT-IN-RESP NOT = DFHRESP(NORMAL)
+               MOVE '12' TO APIT-CONT-RETURN-CODE
+               MOVE SPACES TO APIT-CONT-REASON-CODE
+               MOVE SPACES TO WS-BEFORE-STRING
+               MOVE SPACES TO WS-AFTER-STRING
+           ELSE
+               IF APIT-CONT-DATA-LEN = ZERO
+                       OR APIT-CONT-DATA-LEN > 100
+                       OR WS-CONT-IN-LEN <
+                           LENGTH OF APIT-CONT-FUNCTION-CODE
+                           + LENGTH OF APIT-CONT-DATA-LEN
+                           + APIT-CONT-DATA-LEN
+      *                The container is shorter than its own
+      *                declared data length claims - do not trust
+      *                APIT-CONT-DATA-LEN bytes of it.
+                   MOVE '08' TO APIT-CONT-RETURN-CODE
+                   MOVE '05' TO APIT-CONT-REASON-CODE
+                   MOVE SPACES TO WS-BEFORE-STRING
+                   MOVE SPACES TO WS-AFTER-STRING
+               ELSE
+                   MOVE APIT-CONT-DATA TO WS-BEFORE-STRING
+                   PERFORM 1750-VALIDATE-CHANNEL-DATA
+                   IF WS-IS-VALID
+                       PERFORM 1770-CONVERT-CHANNEL-DATA
+                       MOVE '00' TO APIT-CONT-RETURN-CODE
+                       MOVE SPACES TO APIT-CONT-REASON-CODE
+                   ELSE
+                       MOVE '08' TO APIT-CONT-RETURN-CODE
+                   END-IF
+                   MOVE APIT-CONT-DATA TO WS-AFTER-STRING
+               END-IF
+           END-IF.
+           MOVE APIT-CONT-DATA-LEN TO APIT-CONT-OUT-LEN.
+           MOVE APIT-CONT-DATA TO APIT-CONT-OUT-DATA.
+           MOVE APIT-CONT-RETURN-CODE TO WS-RETURN-CODE-FOR-LOG.
+           EXEC CICS PUT CONTAINER('APITOUT')
+                     CHANNEL('APITCHNL')
+                     FROM(APIT-CONTAINER-OUTPUT)
+                     FLENGTH(LENGTH OF APIT-CONTAINER-OUTPUT)
+           END-EXEC.
+           PERFORM 8000-WRITE-JOURNAL.
+           PERFORM 8500-UPDATE-COUNTERS.
+
+       1750-VALIDATE-CHANNEL-DATA.
+           MOVE 'Y' TO WS-VALID-FLAG.
+           MOVE SPACES TO APIT-CONT-REASON-CODE.
+           PERFORM VARYING WS-SCAN-IDX FROM 1 BY 1
+                   UNTIL WS-SCAN-IDX > APIT-CONT-DATA-LEN
+               IF APIT-CONT-DATA(WS-SCAN-IDX:1) = LOW-VALUE
+                   MOVE 'N' TO WS-VALID-FLAG
+                   MOVE '03' TO APIT-CONT-REASON-CODE
+                   EXIT PERFORM
+               ELSE
+                   IF APIT-CONT-DATA(WS-SCAN-IDX:1) IS NUMERIC
+                       MOVE 'N' TO WS-VALID-FLAG
+                       MOVE '01' TO APIT-CONT-REASON-CODE
+                       EXIT PERFORM
+                   ELSE
+                       IF APIT-CONT-DATA(WS-SCAN-IDX:1) NOT = SPACE
+                               AND APIT-CONT-DATA(WS-SCAN-IDX:1)
+                                   IS NOT ALPHABETIC
+                           MOVE 'N' TO WS-VALID-FLAG
+                           MOVE '04' TO APIT-CONT-REASON-CODE
+                           EXIT PERFORM
+                       END-IF
+                   END-IF
+               END-IF
+           END-PERFORM.
+           IF WS-IS-VALID
+               PERFORM 1760-CHECK-CHANNEL-EMBEDDED-BLANK
+           END-IF.
+
+       1760-CHECK-CHANNEL-EMBEDDED-BLANK.
+           PERFORM VARYING WS-SCAN-IDX FROM APIT-CONT-DATA-LEN BY -1
+                   UNTIL WS-SCAN-IDX < 1
+                       OR APIT-CONT-DATA(WS-SCAN-IDX:1) NOT = SPACE
+               CONTINUE
+           END-PERFORM.
+           MOVE WS-SCAN-IDX TO WS-LAST-NONBLANK.
+           IF WS-LAST-NONBLANK > 1
+               PERFORM VARYING WS-SCAN-IDX FROM 1 BY 1
+                       UNTIL WS-SCAN-IDX >= WS-LAST-NONBLANK
+                   IF APIT-CONT-DATA(WS-SCAN-IDX:1) = SPACE
+                       MOVE 'N' TO WS-VALID-FLAG
+                       MOVE '02' TO APIT-CONT-REASON-CODE
+                       EXIT PERFORM
+                   END-IF
+               END-PERFORM
+           END-IF.
+
+       1770-CONVERT-CHANNEL-DATA.
+           EVALUATE APIT-CONT-FUNCTION-CODE
+               WHEN 'L'
+                   MOVE FUNCTION LOWER-CASE(
+                           APIT-CONT-DATA(1:APIT-CONT-DATA-LEN))
+                       TO APIT-CONT-DATA(1:APIT-CONT-DATA-LEN)
+               WHEN 'I'
+                   MOVE FUNCTION UPPER-CASE(APIT-CONT-DATA(1:1))
+                       TO APIT-CONT-DATA(1:1)
+                   IF APIT-CONT-DATA-LEN > 1
+                       MOVE FUNCTION LOWER-CASE(
+                               APIT-CONT-DATA(2:APIT-CONT-DATA-LEN - 1))
+                           TO APIT-CONT-DATA(2:APIT-CONT-DATA-LEN - 1)
+                   END-IF
+               WHEN OTHER
+                   MOVE FUNCTION UPPER-CASE(
+                           APIT-CONT-DATA(1:APIT-CONT-DATA-LEN))
+                       TO APIT-CONT-DATA(1:APIT-CONT-DATA-LEN)
+           END-EVALUATE.
+
+       1500-REJECT-SHORT-COMMAREA.
+      *    The commarea is too short for the full DFHCOMMAREA
+      *    layout, but it may still reach far enough to hold the
+      *    2-byte APIT-RETURN-CODE at its actual offset - the
+      *    sum of the lengths of the fields ahead of it. Report
+      *    '12' when that's safe; don't write past what the
+      *    caller allocated otherwise. Either way this call still
+      *    needs to show up in the journal and the counters.
+           MOVE SPACE TO WS-CACHE-STATUS.
+           MOVE SPACES TO WS-BEFORE-STRING.
+           MOVE SPACES TO WS-AFTER-STRING.
+           MOVE '12' TO WS-RETURN-CODE-FOR-LOG.
+           IF EIBCALEN >= LENGTH OF FRSTRING
+                   + LENGTH OF APIT-INPUT-LEN
+                   + LENGTH OF APIT-FUNCTION-CODE
+                   + LENGTH OF APIT-RETURN-CODE
+               MOVE '12' TO APIT-RETURN-CODE
+           END-IF.
+           PERFORM 8000-WRITE-JOURNAL.
+           PERFORM 8500-UPDATE-COUNTERS.
+
+       1600-CONVERT-LEGACY-COMMAREA.
+      *    EIBCALEN reaches far enough to hold FRSTRING but not the
+      *    whole structured DFHCOMMAREA - this is a caller still on
+      *    the original 10-byte, FRSTRING-only commarea. There is no
+      *    APIT-FUNCTION-CODE byte to read here, so this tier always
+      *    does what the original program did: convert to upper
+      *    case. New output fields are only written as far back into
+      *    the caller's buffer as EIBCALEN actually allows, using the
+      *    same offset arithmetic as 1500-REJECT-SHORT-COMMAREA.
+      *    APIT-REASON-CODE is never written from here - a caller
+      *    only reaches this paragraph because EIBCALEN is short of
+      *    LENGTH OF DFHCOMMAREA, which is the field's own offset,
+      *    so there is never room for it.
+           MOVE SPACE TO WS-CACHE-STATUS.
+           MOVE FRSTRING TO FIRST-STRING.
+           MOVE FIRST-STRING TO WS-BEFORE-STRING.
+           PERFORM 1050-VALIDATE-INPUT.
+           IF WS-IS-VALID
+               MOVE FUNCTION UPPER-CASE(FIRST-STRING) TO FRSTRING
+               MOVE '00' TO WS-RETURN-CODE-FOR-LOG
+           ELSE
+               MOVE '08' TO WS-RETURN-CODE-FOR-LOG
+           END-IF.
+           MOVE FRSTRING TO WS-AFTER-STRING.
+           IF EIBCALEN >= LENGTH OF FRSTRING
+                   + LENGTH OF APIT-INPUT-LEN
+                   + LENGTH OF APIT-FUNCTION-CODE
+                   + LENGTH OF APIT-RETURN-CODE
+               MOVE WS-RETURN-CODE-FOR-LOG TO APIT-RETURN-CODE
+           END-IF.
+           PERFORM 8000-WRITE-JOURNAL.
+           PERFORM 8500-UPDATE-COUNTERS.
+
+       8000-WRITE-JOURNAL.
+           MOVE EIBTRMID TO WJ-TERMID.
+           MOVE EIBTASKN TO WJ-TASKNUM.
+           MOVE EIBDATE TO WJ-DATE.
+           MOVE EIBTIME TO WJ-TIME.
+           MOVE WS-BEFORE-STRING TO WJ-BEFORE-STRING.
+           MOVE WS-AFTER-STRING TO WJ-AFTER-STRING.
+           MOVE WS-CACHE-STATUS TO WJ-CACHE-STATUS.
+           EXEC CICS WRITE JOURNALNAME('APITLOG')
+                     FROM(WS-JOURNAL-RECORD)
+                     LENGTH(LENGTH OF WS-JOURNAL-RECORD)
+           END-EXEC.
+
+       8500-UPDATE-COUNTERS.
+           MOVE EIBTIME TO WS-EIBTIME-DISPLAY.
+      *    EIBTIME is 0HHMMSSH - the hour occupies positions 2-3.
+           MOVE WS-EIBTIME-DISPLAY(2:2) TO CTR-HOUR-KEY.
+           EXEC CICS READ FILE('APITCTR')
+                     INTO(WS-COUNTER-RECORD)
+                     RIDFLD(CTR-HOUR-KEY)
+                     UPDATE
+                     RESP(WS-COUNTER-RESP)
+           END-EXEC.
+           IF WS-COUNTER-RESP = DFHRESP(NORMAL)
+               ADD 1 TO CTR-CALL-COUNT
+               IF WS-RETURN-CODE-FOR-LOG = '08'
+                       OR WS-RETURN-CODE-FOR-LOG = '12'
+                   ADD 1 TO CTR-ABEND-COUNT
+               END-IF
+               EXEC CICS REWRITE FILE('APITCTR')
+                         FROM(WS-COUNTER-RECORD)
+                         RESP(WS-COUNTER-RESP)
+               END-EXEC
+           ELSE
+               MOVE 1 TO CTR-CALL-COUNT
+               MOVE 0 TO CTR-ABEND-COUNT
+               IF WS-RETURN-CODE-FOR-LOG = '08'
+                       OR WS-RETURN-CODE-FOR-LOG = '12'
+                   MOVE 1 TO CTR-ABEND-COUNT
+               END-IF
+               EXEC CICS WRITE FILE('APITCTR')
+                         FROM(WS-COUNTER-RECORD)
+                         RIDFLD(CTR-HOUR-KEY)
+                         RESP(WS-COUNTER-RESP)
+               END-EXEC
+           END-IF.
