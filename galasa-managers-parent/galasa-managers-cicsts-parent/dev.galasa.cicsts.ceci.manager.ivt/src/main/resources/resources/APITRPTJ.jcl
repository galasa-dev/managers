@@ -0,0 +1,12 @@
+//APITRPTJ JOB (ACCTNO),'APITEST DAILY RPT',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* Daily usage and performance report for the APITEST CICS       *
+//* transaction. Reads the APITCTR hourly counter file that        *
+//* APITEST maintains and prints a summary of call volume, peak    *
+//* hour and abend/reject counts.                                  *
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=APITRPT
+//STEPLIB  DD   DSN=APITEST.LOADLIB,DISP=SHR
+//APITCTR  DD   DSN=APITEST.CTRFILE,DISP=SHR
+//SYSOUT   DD   SYSOUT=*
